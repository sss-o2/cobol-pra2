@@ -0,0 +1,97 @@
+000000 IDENTIFICATION DIVISION.
+000010 PROGRAM-ID.    HELLOSUM.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT VISITOR-LOG ASSIGN TO VISLOG
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT EXCEPTION-LOG ASSIGN TO EXCPLOG
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT SUMMARY-RPT ASSIGN TO SUMRPT
+                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+         FILE SECTION.
+         FD  VISITOR-LOG.
+          01 VISITOR-LOG-RECORD.
+             COPY VISTREC.
+         FD  EXCEPTION-LOG.
+          01 EXCEPTION-LOG-RECORD.
+             COPY EXCPREC.
+         FD  SUMMARY-RPT.
+          01 SUMMARY-RPT-RECORD      PIC X(80).
+         WORKING-STORAGE SECTION.
+          01 WS-EOF-SW               PIC X VALUE "N".
+             88 VLOG-EOF                      VALUE "Y".
+          01 WS-EXCP-EOF-SW          PIC X VALUE "N".
+             88 EXCPLOG-EOF                   VALUE "Y".
+          01 WS-TOTAL-COUNT          PIC 9(7) VALUE 0.
+          01 WS-REJECT-COUNT         PIC 9(7) VALUE 0.
+          01 WS-HH                   PIC 9(2).
+          01 WS-HOUR-TABLE.
+             05 WS-HOUR-COUNT OCCURS 24 TIMES PIC 9(5) VALUE 0.
+          01 WS-HOUR-IDX             PIC 9(2).
+          01 WS-HOUR-OF-DAY          PIC 99.
+          01 WS-RPT-LINE             PIC X(80).
+000020 PROCEDURE      DIVISION.
+000030 MAIN           SECTION.
+            OPEN INPUT VISITOR-LOG.
+            OPEN INPUT EXCEPTION-LOG.
+            OPEN OUTPUT SUMMARY-RPT.
+            PERFORM UNTIL VLOG-EOF
+                READ VISITOR-LOG
+                    AT END
+                        SET VLOG-EOF TO TRUE
+                    NOT AT END
+                        PERFORM TALLY-RECORD
+                END-READ
+            END-PERFORM.
+            PERFORM UNTIL EXCPLOG-EOF
+                READ EXCEPTION-LOG
+                    AT END
+                        SET EXCPLOG-EOF TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-REJECT-COUNT
+                END-READ
+            END-PERFORM.
+            PERFORM PRINT-SUMMARY.
+            CLOSE VISITOR-LOG.
+            CLOSE EXCEPTION-LOG.
+            CLOSE SUMMARY-RPT.
+000040 STOP           RUN.
+
+       TALLY-RECORD.
+            ADD 1 TO WS-TOTAL-COUNT.
+            IF VL-TIMESTAMP(9:2) IS NUMERIC
+                MOVE VL-TIMESTAMP(9:2) TO WS-HH
+                ADD 1 TO WS-HOUR-COUNT(WS-HH + 1)
+            END-IF.
+
+       PRINT-SUMMARY.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING "DAILY GREETING SUMMARY" DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE SUMMARY-RPT-RECORD FROM WS-RPT-LINE.
+            MOVE SPACES TO WS-RPT-LINE.
+            WRITE SUMMARY-RPT-RECORD FROM WS-RPT-LINE.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING "TOTAL GREETINGS ISSUED: " WS-TOTAL-COUNT
+                DELIMITED BY SIZE INTO WS-RPT-LINE.
+            WRITE SUMMARY-RPT-RECORD FROM WS-RPT-LINE.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING "REJECTED / BLANK ENTRIES: " WS-REJECT-COUNT
+                DELIMITED BY SIZE INTO WS-RPT-LINE.
+            WRITE SUMMARY-RPT-RECORD FROM WS-RPT-LINE.
+            MOVE SPACES TO WS-RPT-LINE.
+            WRITE SUMMARY-RPT-RECORD FROM WS-RPT-LINE.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING "COUNT BY HOUR:" DELIMITED BY SIZE INTO WS-RPT-LINE.
+            WRITE SUMMARY-RPT-RECORD FROM WS-RPT-LINE.
+            PERFORM VARYING WS-HOUR-IDX FROM 1 BY 1
+                    UNTIL WS-HOUR-IDX > 24
+                COMPUTE WS-HOUR-OF-DAY = WS-HOUR-IDX - 1
+                MOVE SPACES TO WS-RPT-LINE
+                STRING "  HOUR " WS-HOUR-OF-DAY "00 - "
+                       WS-HOUR-COUNT(WS-HOUR-IDX)
+                    DELIMITED BY SIZE INTO WS-RPT-LINE
+                WRITE SUMMARY-RPT-RECORD FROM WS-RPT-LINE
+            END-PERFORM.
