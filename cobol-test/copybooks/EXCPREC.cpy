@@ -0,0 +1,13 @@
+      *================================================================
+      * EXCPREC - shared EXCEPTION-LOG record layout.  Written for
+      * every rejected/invalid intake attempt (blank name, failed
+      * validation) with a timestamp and reason code, so compliance
+      * can pull a count of bad-entry attempts without them vanishing
+      * into the re-prompt loop.
+      *================================================================
+           05 EX-TIMESTAMP             PIC X(21).
+           05 FILLER                   PIC X(1).
+           05 EX-REASON-CODE           PIC X(8).
+              88 EX-REASON-BLANK                VALUE "BLANK".
+           05 FILLER                   PIC X(1).
+           05 EX-NAME                  PIC X(40).
