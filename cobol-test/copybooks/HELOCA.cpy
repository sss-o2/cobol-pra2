@@ -0,0 +1,16 @@
+      *================================================================
+      * HELOCA - COMMAREA layout for the HELO CICS transaction.  The
+      * front-end screen passes CA-REQUEST-NAME/CA-REQUEST-LANG in and
+      * gets CA-RESPONSE-GREETING/CA-RESPONSE-STATUS back, in place of
+      * the ACCEPT/DISPLAY pair HELLO uses in batch and interactively.
+      * CA-RESPONSE-GREETING is sized to the worst case the greeting
+      * STRING can produce: a full 20-byte greeting word, trimmed,
+      * plus "!" plus " " plus the full 40-byte NAME-FULL-TEXT = 62.
+      *================================================================
+           05 CA-REQUEST-NAME          PIC X(40).
+           05 CA-REQUEST-LANG          PIC X(2).
+           05 CA-RESPONSE-GREETING     PIC X(62).
+           05 CA-RESPONSE-STATUS       PIC X(8).
+              88 CA-STATUS-OK                   VALUE "OK".
+              88 CA-STATUS-REJECTED             VALUE "REJECTED".
+              88 CA-STATUS-LOGFAIL              VALUE "LOGFAIL".
