@@ -0,0 +1,11 @@
+      *================================================================
+      * NAMEREC - shared visitor/staff name record.
+      * Accepted as one free-form field, then broken out into
+      * structured first/last/suffix for reuse across programs.
+      * Supplies 05-level fields only; the including program declares
+      * the 01, same as VISTREC/EXCPREC/CUSTREC/HELOCA.
+      *================================================================
+          05 NAME-FULL-TEXT          PIC X(40).
+          05 NAME-FIRST              PIC X(15).
+          05 NAME-LAST               PIC X(20).
+          05 NAME-SUFFIX             PIC X(5).
