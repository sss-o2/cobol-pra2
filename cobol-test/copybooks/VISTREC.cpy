@@ -0,0 +1,11 @@
+      *================================================================
+      * VISTREC - shared VISITOR-LOG record layout.  Written by HELLO
+      * for every accepted greeting and read by HELLOSUM to build the
+      * end-of-day summary report.  Rejected/invalid intake attempts
+      * go to the separate EXCEPTION-LOG (see EXCPREC) instead.
+      *================================================================
+           05 VL-TIMESTAMP             PIC X(21).
+           05 FILLER                   PIC X(1).
+           05 VL-STATUS                PIC X(8).
+           05 FILLER                   PIC X(1).
+           05 VL-NAME                  PIC X(40).
