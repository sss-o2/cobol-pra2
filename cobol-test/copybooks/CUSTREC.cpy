@@ -0,0 +1,17 @@
+      *================================================================
+      * CUSTREC - shared customer master record layout.  Keyed by the
+      * visitor/staff full name so HELLO can tell returning and VIP
+      * accounts apart from first-time walk-ins.  CUST-STATUS carries
+      * the account's standing; only an ACTIVE account earns the
+      * "known customer" greeting tier, so a closed/suspended record
+      * still found on file greets like a first-time walk-in.
+      * CUST-KEY-NAME is sized to match NAME-FULL-TEXT (NAMEREC)
+      * exactly so the key can be a straight MOVE of the name as
+      * entered, with no re-concatenation of the split first/last
+      * fields and no risk of silent STRING truncation/overflow.
+      *================================================================
+           05 CUST-KEY-NAME           PIC X(40).
+           05 CUST-STATUS             PIC X(10).
+              88 CUST-ACTIVE                   VALUE "ACTIVE".
+           05 CUST-VIP-FLAG           PIC X(1).
+              88 CUST-IS-VIP                   VALUE "Y".
