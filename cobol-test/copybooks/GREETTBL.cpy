@@ -0,0 +1,21 @@
+      *================================================================
+      * GREETTBL - shared multi-language greeting text table, keyed by
+      * LANGUAGE-CODE (EN/ES/FR).  Standard text for an unmatched
+      * walk-in, known text for a recognized non-VIP repeat customer,
+      * VIP text for a recognized VIP account.  Shared by any program
+      * that builds a HELLO-style greeting.
+      *================================================================
+       01 WS-GREETING-TABLE-DATA.
+          05 FILLER PIC X(57) VALUE
+            "ENHello          Good to see you     Welcome back        ".
+          05 FILLER PIC X(57) VALUE
+            "ESHola           Que bueno verte     Bienvenido          ".
+          05 FILLER PIC X(57) VALUE
+            "FRBonjour        Ravi de vous revoir Bon retour          ".
+       01 WS-GREETING-TABLE REDEFINES WS-GREETING-TABLE-DATA.
+          05 WS-GREETING-ENTRY OCCURS 3 TIMES
+                               INDEXED BY WS-LANG-IDX.
+             10 WS-LANG-CODE         PIC X(2).
+             10 WS-LANG-STD-TEXT     PIC X(15).
+             10 WS-LANG-KNOWN-TEXT   PIC X(20).
+             10 WS-LANG-VIP-TEXT     PIC X(20).
