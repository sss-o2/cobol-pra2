@@ -0,0 +1,145 @@
+000000 IDENTIFICATION DIVISION.
+000010 PROGRAM-ID.    HELLOTXN.
+      *================================================================
+      * CICS transaction HELO - online equivalent of HELLO's greeting
+      * logic.  Takes the name/language via COMMAREA from the front
+      * end reception screen instead of ACCEPT, and returns the
+      * greeting text in the COMMAREA instead of DISPLAY.  Shares the
+      * NAMEREC/CUSTREC/GREETTBL copybooks and the VISITOR-LOG/
+      * EXCEPTION-LOG record layouts with the batch/interactive HELLO
+      * program so both channels judge a visitor the same way and
+      * produce audit records HELLOSUM can total together.  A CICS
+      * transaction can't WRITE keyed records into HELLO's QSAM
+      * VISITOR-LOG/EXCEPTION-LOG data sets directly, so HELO appends
+      * to them through the VLOG/EXLG extrapartition transient data
+      * queues instead (4-char TDQ names, per the DCT limit) - each
+      * TDQ's DCT entry points at the same physical data set HELLO and
+      * HELLOSUM use, so the online and batch/interactive channels
+      * still end up in one audit trail.
+      *================================================================
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+          01 NAME-RECORD.
+             COPY NAMEREC.
+          COPY GREETTBL.
+          01 LANGUAGE-CODE           PIC X(2) VALUE "EN".
+          01 WS-GREETING-WORD        PIC X(20).
+          01 WS-CUST-TIER            PIC X VALUE "N".
+             88 CUST-TIER-VIP                 VALUE "V".
+             88 CUST-TIER-KNOWN               VALUE "K".
+          01 CUSTOMER-MASTER-RECORD.
+             COPY CUSTREC.
+          01 WS-RESP                 PIC S9(8) COMP.
+          01 WS-TIMESTAMP            PIC X(21).
+          01 VISITOR-LOG-RECORD.
+             COPY VISTREC.
+          01 EXCEPTION-LOG-RECORD.
+             COPY EXCPREC.
+       LINKAGE SECTION.
+        01 DFHCOMMAREA.
+           COPY HELOCA.
+000020 PROCEDURE      DIVISION.
+000030 MAIN           SECTION.
+            IF EIBCALEN = 0
+                EXEC CICS ABEND
+                    ABCODE('NOCA')
+                END-EXEC
+            END-IF.
+            IF CA-REQUEST-NAME = SPACES OR CA-REQUEST-NAME = LOW-VALUES
+                MOVE SPACES TO CA-RESPONSE-GREETING
+                PERFORM LOG-REJECTED-VISIT
+                IF NOT CA-STATUS-LOGFAIL
+                    SET CA-STATUS-REJECTED TO TRUE
+                END-IF
+            ELSE
+                MOVE CA-REQUEST-NAME TO NAME-FULL-TEXT
+                MOVE CA-REQUEST-LANG TO LANGUAGE-CODE
+                IF LANGUAGE-CODE = SPACES OR LANGUAGE-CODE = LOW-VALUES
+                    MOVE "EN" TO LANGUAGE-CODE
+                END-IF
+                MOVE SPACES TO NAME-FIRST NAME-LAST NAME-SUFFIX
+                UNSTRING NAME-FULL-TEXT DELIMITED BY ALL SPACES
+                    INTO NAME-FIRST NAME-LAST NAME-SUFFIX
+                PERFORM LOOKUP-CUSTOMER
+                PERFORM RESOLVE-GREETING-WORD
+                MOVE SPACES TO CA-RESPONSE-GREETING
+                STRING FUNCTION TRIM(WS-GREETING-WORD) "!" " "
+                       NAME-FULL-TEXT
+                    DELIMITED BY SIZE INTO CA-RESPONSE-GREETING
+                PERFORM LOG-VISIT
+                IF NOT CA-STATUS-LOGFAIL
+                    SET CA-STATUS-OK TO TRUE
+                END-IF
+            END-IF.
+            EXEC CICS RETURN
+            END-EXEC.
+
+       LOOKUP-CUSTOMER.
+            MOVE NAME-FULL-TEXT TO CUST-KEY-NAME.
+            MOVE "N" TO WS-CUST-TIER.
+            EXEC CICS READ
+                FILE('CUSTMAST')
+                INTO(CUSTOMER-MASTER-RECORD)
+                RIDFLD(CUST-KEY-NAME)
+                RESP(WS-RESP)
+            END-EXEC.
+            IF WS-RESP = DFHRESP(NORMAL)
+                IF CUST-IS-VIP
+                    SET CUST-TIER-VIP TO TRUE
+                ELSE
+                    IF CUST-ACTIVE
+                        SET CUST-TIER-KNOWN TO TRUE
+                    END-IF
+                END-IF
+            END-IF.
+
+       RESOLVE-GREETING-WORD.
+            PERFORM VARYING WS-LANG-IDX FROM 1 BY 1
+                    UNTIL WS-LANG-IDX > 3
+                       OR WS-LANG-CODE(WS-LANG-IDX) = LANGUAGE-CODE
+                CONTINUE
+            END-PERFORM.
+            IF WS-LANG-IDX > 3
+                SET WS-LANG-IDX TO 1
+            END-IF.
+            EVALUATE TRUE
+                WHEN CUST-TIER-VIP
+                    MOVE WS-LANG-VIP-TEXT(WS-LANG-IDX)
+                        TO WS-GREETING-WORD
+                WHEN CUST-TIER-KNOWN
+                    MOVE WS-LANG-KNOWN-TEXT(WS-LANG-IDX)
+                        TO WS-GREETING-WORD
+                WHEN OTHER
+                    MOVE WS-LANG-STD-TEXT(WS-LANG-IDX)
+                        TO WS-GREETING-WORD
+            END-EVALUATE.
+
+       LOG-VISIT.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            MOVE WS-TIMESTAMP TO VL-TIMESTAMP.
+            MOVE "ACCEPTED" TO VL-STATUS.
+            MOVE NAME-FULL-TEXT TO VL-NAME.
+            EXEC CICS WRITEQ TD
+                QUEUE('VLOG')
+                FROM(VISITOR-LOG-RECORD)
+                LENGTH(LENGTH OF VISITOR-LOG-RECORD)
+                RESP(WS-RESP)
+            END-EXEC.
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                SET CA-STATUS-LOGFAIL TO TRUE
+            END-IF.
+
+       LOG-REJECTED-VISIT.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            MOVE WS-TIMESTAMP TO EX-TIMESTAMP.
+            MOVE "BLANK" TO EX-REASON-CODE.
+            MOVE SPACES TO EX-NAME.
+            EXEC CICS WRITEQ TD
+                QUEUE('EXLG')
+                FROM(EXCEPTION-LOG-RECORD)
+                LENGTH(LENGTH OF EXCEPTION-LOG-RECORD)
+                RESP(WS-RESP)
+            END-EXEC.
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                SET CA-STATUS-LOGFAIL TO TRUE
+            END-IF.
