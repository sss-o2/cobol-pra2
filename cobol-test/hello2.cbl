@@ -1,11 +1,228 @@
 000000 IDENTIFICATION DIVISION.
 000010 PROGRAM-ID.    HELLO.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT VISITOR-LOG ASSIGN TO VISLOG
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT ROSTER-FILE ASSIGN TO ROSTER
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT GREETING-RPT ASSIGN TO GREETRPT
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT EXCEPTION-LOG ASSIGN TO EXCPLOG
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS CUST-KEY-NAME
+                 FILE STATUS IS WS-CUST-FS.
        DATA DIVISION.
+         FILE SECTION.
+         FD  VISITOR-LOG.
+          01 VISITOR-LOG-RECORD.
+             COPY VISTREC.
+         FD  ROSTER-FILE.
+          01 ROSTER-RECORD           PIC X(40).
+         FD  GREETING-RPT.
+          01 GREETING-RPT-RECORD     PIC X(80).
+         FD  CHECKPOINT-FILE.
+          01 CHECKPOINT-RECORD       PIC 9(7).
+         FD  EXCEPTION-LOG.
+          01 EXCEPTION-LOG-RECORD.
+             COPY EXCPREC.
+         FD  CUSTOMER-MASTER.
+          01 CUSTOMER-MASTER-RECORD.
+             COPY CUSTREC.
          WORKING-STORAGE SECTION.
-          01 MY-DATA PIC X(10).
-000020 PROCEDURE      DIVISION.
+          01 NAME-RECORD.
+             COPY NAMEREC.
+          01 WS-TIMESTAMP            PIC X(21).
+          01 WS-RPT-LINE             PIC X(80).
+          01 WS-ROSTER-SW            PIC X VALUE "N".
+             88 ROSTER-EOF                    VALUE "Y".
+          01 WS-BATCH-SW             PIC X VALUE "N".
+             88 BATCH-MODE                    VALUE "Y".
+          01 WS-PARM-MODE            PIC X(5).
+          01 WS-PARM-RESTART         PIC X(7) VALUE SPACES.
+          01 WS-ROSTER-COUNT         PIC 9(7) VALUE 0.
+          01 WS-RESTART-KEY          PIC 9(7) VALUE 0.
+          01 WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 100.
+          01 WS-CUST-FS              PIC XX.
+          01 WS-CUSTMAST-SW          PIC X VALUE "N".
+             88 CUSTMAST-AVAILABLE            VALUE "Y".
+          01 WS-EOF-SW               PIC X VALUE "N".
+             88 INPUT-EOF                     VALUE "Y".
+          01 WS-GREETING-COUNT       PIC 9(7) VALUE 0.
+          01 WS-GREETING-WORD        PIC X(20).
+          01 WS-CUST-TIER            PIC X VALUE "N".
+             88 CUST-TIER-VIP                 VALUE "V".
+             88 CUST-TIER-KNOWN               VALUE "K".
+          01 LANGUAGE-CODE           PIC X(2) VALUE "EN".
+          COPY GREETTBL.
+       LINKAGE SECTION.
+        01 LK-PARM-INFO.
+           05 LK-PARM-LEN            PIC S9(4) COMP.
+           05 LK-PARM-DATA           PIC X(80).
+000020 PROCEDURE      DIVISION USING LK-PARM-INFO.
 000030 MAIN           SECTION.
-            DISPLAY "What's your name?".
-            ACCEPT MY-DATA.
-            DISPLAY "Hello!" MY-DATA.
-000040 STOP           RUN.
\ No newline at end of file
+            OPEN EXTEND VISITOR-LOG.
+            OPEN EXTEND EXCEPTION-LOG.
+            OPEN INPUT CUSTOMER-MASTER.
+            IF WS-CUST-FS = "00"
+                SET CUSTMAST-AVAILABLE TO TRUE
+            END-IF.
+            IF LK-PARM-LEN > 0
+                UNSTRING LK-PARM-DATA(1:LK-PARM-LEN) DELIMITED BY ","
+                    INTO WS-PARM-MODE WS-PARM-RESTART
+                IF WS-PARM-MODE(1:5) = "BATCH"
+                    IF WS-PARM-RESTART IS NUMERIC
+                        MOVE WS-PARM-RESTART TO WS-RESTART-KEY
+                    END-IF
+                    SET BATCH-MODE TO TRUE
+                    PERFORM BATCH-RTN
+                ELSE
+                    PERFORM INTERACTIVE-RTN
+                END-IF
+            ELSE
+                PERFORM INTERACTIVE-RTN
+            END-IF.
+            CLOSE VISITOR-LOG.
+            CLOSE EXCEPTION-LOG.
+            IF CUSTMAST-AVAILABLE
+                CLOSE CUSTOMER-MASTER
+            END-IF.
+000040 STOP           RUN.
+
+       INTERACTIVE-RTN.
+            PERFORM WITH TEST AFTER
+                UNTIL INPUT-EOF
+                   OR (NAME-FULL-TEXT NOT = SPACES
+                   AND NAME-FULL-TEXT NOT = LOW-VALUES)
+                DISPLAY "What's your name?"
+                ACCEPT NAME-FULL-TEXT
+                    ON EXCEPTION
+                        SET INPUT-EOF TO TRUE
+                END-ACCEPT
+                IF NOT INPUT-EOF
+                   AND (NAME-FULL-TEXT = SPACES
+                     OR NAME-FULL-TEXT = LOW-VALUES)
+                    PERFORM LOG-REJECTED-ENTRY
+                END-IF
+            END-PERFORM.
+            IF NOT INPUT-EOF
+                DISPLAY "Language (EN/ES/FR)?"
+                ACCEPT LANGUAGE-CODE
+                    ON EXCEPTION
+                        MOVE "EN" TO LANGUAGE-CODE
+                        SET INPUT-EOF TO TRUE
+                END-ACCEPT
+                IF LANGUAGE-CODE = SPACES
+                   OR LANGUAGE-CODE = LOW-VALUES
+                    MOVE "EN" TO LANGUAGE-CODE
+                END-IF
+                PERFORM GREET-AND-LOG
+            END-IF.
+            IF INPUT-EOF
+                DISPLAY "End of input - " WS-GREETING-COUNT
+                    " greeting(s) issued this session."
+            END-IF.
+
+       BATCH-RTN.
+            OPEN INPUT ROSTER-FILE.
+            OPEN OUTPUT GREETING-RPT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            PERFORM UNTIL ROSTER-EOF
+                READ ROSTER-FILE INTO NAME-FULL-TEXT
+                    AT END
+                        SET ROSTER-EOF TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-ROSTER-COUNT
+                        IF WS-ROSTER-COUNT > WS-RESTART-KEY
+                            IF NAME-FULL-TEXT = SPACES
+                               OR NAME-FULL-TEXT = LOW-VALUES
+                                PERFORM LOG-REJECTED-ENTRY
+                            ELSE
+                                PERFORM GREET-AND-LOG
+                            END-IF
+                        END-IF
+                        IF FUNCTION MOD(WS-ROSTER-COUNT
+                                        WS-CHECKPOINT-INTERVAL) = 0
+                            MOVE WS-ROSTER-COUNT TO CHECKPOINT-RECORD
+                            WRITE CHECKPOINT-RECORD
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE ROSTER-FILE.
+            CLOSE GREETING-RPT.
+            CLOSE CHECKPOINT-FILE.
+
+       GREET-AND-LOG.
+            MOVE SPACES TO NAME-FIRST NAME-LAST NAME-SUFFIX.
+            UNSTRING NAME-FULL-TEXT DELIMITED BY ALL SPACES
+                INTO NAME-FIRST NAME-LAST NAME-SUFFIX.
+            PERFORM LOOKUP-CUSTOMER.
+            PERFORM RESOLVE-GREETING-WORD.
+            IF BATCH-MODE
+                MOVE SPACES TO WS-RPT-LINE
+                STRING FUNCTION TRIM(WS-GREETING-WORD) "!" " "
+                       NAME-FULL-TEXT
+                    DELIMITED BY SIZE INTO WS-RPT-LINE
+                WRITE GREETING-RPT-RECORD FROM WS-RPT-LINE
+            ELSE
+                DISPLAY FUNCTION TRIM(WS-GREETING-WORD) "!" " "
+                    NAME-FULL-TEXT
+            END-IF.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            MOVE WS-TIMESTAMP TO VL-TIMESTAMP.
+            MOVE "ACCEPTED" TO VL-STATUS.
+            MOVE NAME-FULL-TEXT TO VL-NAME.
+            WRITE VISITOR-LOG-RECORD.
+            ADD 1 TO WS-GREETING-COUNT.
+
+       LOG-REJECTED-ENTRY.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            MOVE WS-TIMESTAMP TO EX-TIMESTAMP.
+            MOVE "BLANK" TO EX-REASON-CODE.
+            MOVE SPACES TO EX-NAME.
+            WRITE EXCEPTION-LOG-RECORD.
+
+       LOOKUP-CUSTOMER.
+            MOVE "N" TO WS-CUST-TIER.
+            IF CUSTMAST-AVAILABLE
+                MOVE NAME-FULL-TEXT TO CUST-KEY-NAME
+                READ CUSTOMER-MASTER
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        IF CUST-IS-VIP
+                            SET CUST-TIER-VIP TO TRUE
+                        ELSE
+                            IF CUST-ACTIVE
+                                SET CUST-TIER-KNOWN TO TRUE
+                            END-IF
+                        END-IF
+                END-READ
+            END-IF.
+
+       RESOLVE-GREETING-WORD.
+            PERFORM VARYING WS-LANG-IDX FROM 1 BY 1
+                    UNTIL WS-LANG-IDX > 3
+                       OR WS-LANG-CODE(WS-LANG-IDX) = LANGUAGE-CODE
+                CONTINUE
+            END-PERFORM.
+            IF WS-LANG-IDX > 3
+                SET WS-LANG-IDX TO 1
+            END-IF.
+            EVALUATE TRUE
+                WHEN CUST-TIER-VIP
+                    MOVE WS-LANG-VIP-TEXT(WS-LANG-IDX)
+                        TO WS-GREETING-WORD
+                WHEN CUST-TIER-KNOWN
+                    MOVE WS-LANG-KNOWN-TEXT(WS-LANG-IDX)
+                        TO WS-GREETING-WORD
+                WHEN OTHER
+                    MOVE WS-LANG-STD-TEXT(WS-LANG-IDX)
+                        TO WS-GREETING-WORD
+            END-EVALUATE.
