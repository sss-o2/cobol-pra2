@@ -0,0 +1,33 @@
+//HELLOB   JOB (ACCT),'FRONT DESK ROSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs HELLO in batch against the morning visitor/staff roster *
+//* and prints one greeting line per name to GREETRPT instead of *
+//* prompting at a terminal.  PARM='BATCH' selects the roster    *
+//* loop in MAIN SECTION instead of the interactive ACCEPT.      *
+//*                                                               *
+//* Restart: if the job abends partway through the roster, check *
+//* CHKPT for the last checkpointed roster count and resubmit    *
+//* with PARM='BATCH,nnnnnnn' (7-digit, zero-filled) to skip      *
+//* forward to that roster key instead of reprocessing from the  *
+//* top, e.g. PARM='BATCH,0004000'.                               *
+//*                                                               *
+//* HELLO opens CUSTOMER-MASTER for every invocation (batch and   *
+//* interactive) to look up returning/VIP visitors, so CUSTMAST   *
+//* must be allocated here even though this step is roster-only.  *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=HELLO,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//VISLOG   DD DSN=PROD.HELLO.VISITLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE)
+//EXCPLOG  DD DSN=PROD.HELLO.EXCPTLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE)
+//ROSTER   DD DSN=PROD.HELLO.ROSTER,DISP=SHR
+//GREETRPT DD SYSOUT=*
+//CHKPT    DD DSN=PROD.HELLO.CHECKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE)
+//CUSTMAST DD DSN=PROD.HELLO.CUSTMAST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
