@@ -0,0 +1,13 @@
+//HELLOSUM JOB (ACCT),'END OF DAY SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Reads the day's VISITOR-LOG and EXCEPTION-LOG and prints the  *
+//* supervisor's end-of-day greeting summary (total issued, count *
+//* by hour, rejected/blank entries) to SUMRPT.                   *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=HELLOSUM
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//VISLOG   DD DSN=PROD.HELLO.VISITLOG,DISP=SHR
+//EXCPLOG  DD DSN=PROD.HELLO.EXCPTLOG,DISP=SHR
+//SUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
